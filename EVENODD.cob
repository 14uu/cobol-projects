@@ -1,17 +1,146 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVEN-ODD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ValuesFile ASSIGN TO InputFileName
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditFile ASSIGN TO "EVEN-ODD-AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditFileStatus.
+           SELECT LimitsFile ASSIGN TO "LIMITS.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LimitsFileStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ValuesFile.
+           01 ValuesFileRecord PIC X(20).
+       FD  AuditFile.
+           01 AuditRecord.
+               05 AUD-INDEX PIC 9(5).
+               05 FILLER PIC X.
+               05 AUD-VALUE PIC ZZ9.
+               05 FILLER PIC X.
+               05 AUD-PROGRAM PIC X(12).
+               05 FILLER PIC X.
+               05 AUD-TIMESTAMP PIC X(21).
+       FD  LimitsFile.
+           01 LimitsRecord PIC X(20).
        WORKING-STORAGE SECTION.
            01 ArgInput PIC ZZ9.
-           01 Res PIC ZZ9.
+           01 Res PIC 999.
+           01 ArgIndex PICTURE 99 VALUE 1.
+           01 ArgsNumber PICTURE 99.
+           01 CurrentIndex PICTURE 9(5).
+           01 FlagArg PIC X(10).
+           01 InputFileName PIC X(100).
+           01 WS-EOF PIC X VALUE 'N'.
+               88 END-OF-VALUES-FILE VALUE 'Y'.
+           01 AuditFileStatus PIC XX.
+           01 EvenCount PICTURE 9(5) VALUE 0.
+           01 OddCount PICTURE 9(5) VALUE 0.
+           01 BatchCount PICTURE 9(5).
+           01 EvenPercent PICTURE ZZ9.99.
+           01 OddPercent PICTURE ZZ9.99.
+           01 LimitsFileStatus PIC XX.
+           01 MaxArgsLimit PICTURE 99 VALUE 99.
+           01 ParsedLimit PICTURE S9(7)V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            ACCEPT ArgInput FROM ARGUMENT-VALUE.
+            PERFORM READ-LIMITS.
+            ACCEPT ArgsNumber FROM ARGUMENT-NUMBER.
+            IF ArgsNumber > MaxArgsLimit
+                DISPLAY "ARGUMENT COUNT EXCEEDS CONFIGURED LIMIT"
+                MOVE 20 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            OPEN EXTEND AuditFile.
+            IF AuditFileStatus = "35"
+                OPEN OUTPUT AuditFile
+            END-IF.
+            IF ArgsNumber = 2
+                DISPLAY 1 UPON ARGUMENT-NUMBER
+                ACCEPT FlagArg FROM ARGUMENT-VALUE
+                IF FlagArg = "-FILE"
+                    DISPLAY 2 UPON ARGUMENT-NUMBER
+                    ACCEPT InputFileName FROM ARGUMENT-VALUE
+                    PERFORM CLASSIFY-FROM-FILE
+                ELSE
+                    PERFORM CLASSIFY-ARGS ArgsNumber TIMES
+                END-IF
+            ELSE
+                PERFORM CLASSIFY-ARGS ArgsNumber TIMES
+            END-IF.
+            CLOSE AuditFile.
+            PERFORM DISPLAY-SUMMARY.
+            STOP RUN.
+       CLASSIFY-ARGS.
+            MOVE ArgIndex TO CurrentIndex.
+            DISPLAY ArgIndex UPON ARGUMENT-NUMBER.
+            COMPUTE ArgIndex = ArgIndex + 1.
+            ACCEPT  ArgInput FROM ARGUMENT-VALUE.
+            PERFORM WRITE-AUDIT-RECORD.
+            PERFORM CLASSIFY-VALUE.
+       CLASSIFY-FROM-FILE.
+            OPEN INPUT ValuesFile.
+            MOVE 0 TO CurrentIndex.
+            PERFORM UNTIL END-OF-VALUES-FILE
+                READ ValuesFile
+                    AT END
+                        SET END-OF-VALUES-FILE TO TRUE
+                    NOT AT END
+                        ADD 1 TO CurrentIndex
+                        MOVE FUNCTION NUMVAL(ValuesFileRecord)
+                            TO ArgInput
+                        PERFORM WRITE-AUDIT-RECORD
+                        PERFORM CLASSIFY-VALUE
+                END-READ
+            END-PERFORM.
+            CLOSE ValuesFile.
+       WRITE-AUDIT-RECORD.
+            MOVE SPACES TO AuditRecord.
+            MOVE CurrentIndex TO AUD-INDEX.
+            MOVE ArgInput TO AUD-VALUE.
+            MOVE "EVEN-ODD" TO AUD-PROGRAM.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            WRITE AuditRecord.
+       CLASSIFY-VALUE.
             DIVIDE ArgInput BY 2 GIVING Res REMAINDER Res.
             IF Res = 1 THEN
                 DISPLAY ArgInput " IS ODD"
+                ADD 1 TO OddCount
             ELSE
                 DISPLAY ArgInput " IS EVEN"
+                ADD 1 TO EvenCount
+            END-IF.
+       DISPLAY-SUMMARY.
+            COMPUTE BatchCount = EvenCount + OddCount.
+            IF BatchCount > 0
+                COMPUTE EvenPercent ROUNDED =
+                    EvenCount * 100 / BatchCount
+                COMPUTE OddPercent ROUNDED =
+                    OddCount * 100 / BatchCount
+                DISPLAY "BATCH DISTRIBUTION SUMMARY"
+                DISPLAY "EVEN COUNT: " EvenCount
+                DISPLAY "ODD COUNT:  " OddCount
+                DISPLAY "EVEN PCT:   " EvenPercent "%"
+                DISPLAY "ODD PCT:    " OddPercent "%"
+            END-IF.
+       READ-LIMITS.
+            OPEN INPUT LimitsFile.
+            IF LimitsFileStatus = "00"
+                READ LimitsFile
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        COMPUTE ParsedLimit =
+                            FUNCTION NUMVAL(LimitsRecord)
+                        IF ParsedLimit > 99
+                            MOVE 99 TO MaxArgsLimit
+                        ELSE
+                            MOVE ParsedLimit TO MaxArgsLimit
+                        END-IF
+                END-READ
+                CLOSE LimitsFile
             END-IF.
-            STOP RUN.
        END PROGRAM EVEN-ODD.
