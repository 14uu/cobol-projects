@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-TOTALS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SumResultFile ASSIGN TO "ARGS-SUM-RESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SumFileStatus.
+           SELECT AverageResultFile ASSIGN TO "ARGS-AVERAGE-RESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AverageFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SumResultFile.
+           01 SumResultRecord.
+               05 SRF-RESULT PIC S99999.
+               05 FILLER PIC X.
+               05 SRF-COUNT PIC 9(5).
+       FD  AverageResultFile.
+           01 AverageResultRecord.
+               05 ARF-RESULT PIC 999V99.
+               05 ARF-COUNT PIC 9(5).
+       WORKING-STORAGE SECTION.
+           01 SumFileStatus PIC XX.
+           01 AverageFileStatus PIC XX.
+           01 SumResult PIC S99999.
+           01 SumCount PIC 9(5).
+           01 AvgResult PIC 999V99.
+           01 AvgCount PIC 9(5).
+           01 RecomputedTotal PIC S9(7)V99.
+           01 Difference PIC S9(7)V999.
+           01 Tolerance PIC S9(5)V999.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT SumResultFile.
+            IF SumFileStatus NOT = "00"
+                DISPLAY "ARGS-SUM RESULT FILE NOT FOUND - RUN ARGS-SUM "
+                    "FIRST"
+                MOVE 12 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            READ SumResultFile
+                AT END
+                    DISPLAY "ARGS-SUM RESULT FILE EMPTY"
+                    MOVE 12 TO RETURN-CODE
+                    CLOSE SumResultFile
+                    STOP RUN
+            END-READ.
+            MOVE SRF-RESULT TO SumResult.
+            MOVE SRF-COUNT TO SumCount.
+            CLOSE SumResultFile.
+
+            OPEN INPUT AverageResultFile.
+            IF AverageFileStatus NOT = "00"
+                DISPLAY "ARGS-AVERAGE RESULT FILE NOT FOUND - RUN "
+                    "ARGS-AVERAGE FIRST"
+                MOVE 12 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            READ AverageResultFile
+                AT END
+                    DISPLAY "ARGS-AVERAGE RESULT FILE EMPTY"
+                    MOVE 12 TO RETURN-CODE
+                    CLOSE AverageResultFile
+                    STOP RUN
+            END-READ.
+            MOVE ARF-RESULT TO AvgResult.
+            MOVE ARF-COUNT TO AvgCount.
+            CLOSE AverageResultFile.
+
+            IF SumCount NOT = AvgCount
+                DISPLAY "RECONCILIATION SKIPPED: ARGS-SUM PROCESSED "
+                    SumCount " VALUES BUT ARGS-AVERAGE PROCESSED "
+                    AvgCount
+                DISPLAY "RESULT FILES ARE NOT FROM THE SAME BATCH - "
+                    "RERUN BOTH PROGRAMS AGAINST THE SAME INPUT"
+                MOVE 28 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            COMPUTE RecomputedTotal = AvgResult * AvgCount.
+
+            DISPLAY "RECONCILIATION: ARGS-SUM RESULT=" SumResult.
+            DISPLAY "RECONCILIATION: ARGS-AVERAGE RESULT * COUNT="
+                RecomputedTotal.
+
+            COMPUTE Difference =
+                FUNCTION ABS(RecomputedTotal - SumResult).
+            COMPUTE Tolerance = 0.005 * AvgCount.
+            IF Difference <= Tolerance
+                DISPLAY "RECONCILIATION OK"
+            ELSE
+                DISPLAY "RECONCILIATION MISMATCH"
+                MOVE 24 TO RETURN-CODE
+            END-IF.
+            STOP RUN.
+       END PROGRAM RECONCILE-TOTALS.
