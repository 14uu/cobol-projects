@@ -1,20 +1,252 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARGS-SUM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ValuesFile ASSIGN TO InputFileName
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditFile ASSIGN TO "ARGS-SUM-AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditFileStatus.
+           SELECT CheckpointFile ASSIGN TO "ARGS-SUM-RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointStatus.
+           SELECT SumResultFile ASSIGN TO "ARGS-SUM-RESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SumResultFileStatus.
+           SELECT LimitsFile ASSIGN TO "LIMITS.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LimitsFileStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ValuesFile.
+           01 ValuesFileRecord PIC X(20).
+       FD  AuditFile.
+           01 AuditRecord.
+               05 AUD-INDEX PIC 9(5).
+               05 FILLER PIC X.
+               05 AUD-VALUE PIC ----9.
+               05 FILLER PIC X.
+               05 AUD-PROGRAM PIC X(12).
+               05 FILLER PIC X.
+               05 AUD-TIMESTAMP PIC X(21).
+       FD  CheckpointFile.
+           01 CheckpointRecord.
+               05 CKPT-INDEX PIC 99.
+               05 FILLER PIC X.
+               05 CKPT-RESULT PIC S99999.
+               05 FILLER PIC X.
+               05 CKPT-ARGSNUM PIC 99.
+       FD  SumResultFile.
+           01 SumResultRecord.
+               05 SRF-RESULT PIC S99999.
+               05 FILLER PIC X.
+               05 SRF-COUNT PIC 9(5).
+       FD  LimitsFile.
+           01 LimitsRecord PIC X(20).
        WORKING-STORAGE SECTION.
-           01 Result PICTURE 99999.
-           01 ArgInput PICTURE 999.
+           01 Result PICTURE S99999.
+           01 ArgInput PICTURE S999.
            01 ArgIndex PICTURE 99 VALUE 1.
            01 ArgsNumber PICTURE 99.
+           01 RemainingCount PICTURE 99.
+           01 CurrentIndex PICTURE 9(5).
+           01 RecordCount PICTURE 9(5) VALUE 0.
+           01 RawArg PIC X(10).
+           01 NumericCandidate PICTURE S9(7)V99.
+           01 FlagArg PIC X(10).
+           01 InputFileName PIC X(100).
+           01 WS-EOF PIC X VALUE 'N'.
+               88 END-OF-VALUES-FILE VALUE 'Y'.
+           01 AuditFileStatus PIC XX.
+           01 CheckpointStatus PIC XX.
+           01 SumResultFileStatus PIC XX.
+           01 LimitsFileStatus PIC XX.
+           01 MaxArgsLimit PICTURE 99 VALUE 99.
+           01 MaxValueLimit PICTURE S9(5) VALUE 999.
+           01 IntegerCheck PICTURE S9(7).
+           01 ParsedLimit PICTURE S9(7)V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM READ-LIMITS.
             ACCEPT ArgsNumber FROM ARGUMENT-NUMBER.
-            PERFORM SUM-ARGS ArgsNumber TIMES.
+            IF ArgsNumber > MaxArgsLimit
+                DISPLAY "ARGUMENT COUNT EXCEEDS CONFIGURED LIMIT"
+                MOVE 20 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            OPEN EXTEND AuditFile.
+            IF AuditFileStatus = "35"
+                OPEN OUTPUT AuditFile
+            END-IF.
+            IF ArgsNumber = 2
+                DISPLAY 1 UPON ARGUMENT-NUMBER
+                ACCEPT FlagArg FROM ARGUMENT-VALUE
+                IF FlagArg = "-FILE"
+                    DISPLAY 2 UPON ARGUMENT-NUMBER
+                    ACCEPT InputFileName FROM ARGUMENT-VALUE
+                    PERFORM SUM-FROM-FILE
+                ELSE
+                    PERFORM SUM-ARGS-FROM-CHECKPOINT
+                END-IF
+            ELSE
+                PERFORM SUM-ARGS-FROM-CHECKPOINT
+            END-IF.
+            CLOSE AuditFile.
             DISPLAY Result.
+            PERFORM WRITE-RESULT-FILE.
             STOP RUN.
+       SUM-ARGS-FROM-CHECKPOINT.
+            PERFORM LOAD-CHECKPOINT.
+            COMPUTE RemainingCount = ArgsNumber - ArgIndex + 1.
+            IF RemainingCount > 0
+                PERFORM SUM-ARGS RemainingCount TIMES
+            END-IF.
+            PERFORM DELETE-CHECKPOINT.
+            MOVE ArgsNumber TO RecordCount.
+       LOAD-CHECKPOINT.
+            OPEN INPUT CheckpointFile.
+            IF CheckpointStatus = "00"
+                READ CheckpointFile
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF CKPT-ARGSNUM = ArgsNumber
+                            MOVE CKPT-INDEX TO ArgIndex
+                            MOVE CKPT-RESULT TO Result
+                            DISPLAY
+                                "RESUMING FROM CHECKPOINT AT ARGUMENT "
+                                ArgIndex
+                        ELSE
+                            DISPLAY "STALE CHECKPOINT IGNORED - "
+                                "ARGUMENT COUNT DOES NOT MATCH"
+                        END-IF
+                END-READ
+                CLOSE CheckpointFile
+            END-IF.
        SUM-ARGS.
+            MOVE ArgIndex TO CurrentIndex.
             DISPLAY ArgIndex UPON ARGUMENT-NUMBER.
             COMPUTE ArgIndex = ArgIndex + 1.
-            ACCEPT  ArgInput FROM ARGUMENT-VALUE.
-            COMPUTE Result = ArgInput + Result.
+            ACCEPT  RawArg FROM ARGUMENT-VALUE.
+            PERFORM VALIDATE-ARG.
+            PERFORM RECORD-AND-ADD.
+            PERFORM WRITE-CHECKPOINT.
+       VALIDATE-ARG.
+            IF FUNCTION TEST-NUMVAL(RawArg) NOT = 0
+                DISPLAY "INVALID ARGUMENT AT POSITION " CurrentIndex
+                MOVE 20 TO RETURN-CODE
+                PERFORM DELETE-CHECKPOINT
+                CLOSE AuditFile
+                STOP RUN
+            END-IF.
+            COMPUTE NumericCandidate = FUNCTION NUMVAL(RawArg).
+            COMPUTE IntegerCheck = NumericCandidate.
+            IF IntegerCheck NOT = NumericCandidate
+                DISPLAY "ARGUMENT HAS FRACTIONAL PART AT POSITION "
+                    CurrentIndex
+                MOVE 20 TO RETURN-CODE
+                PERFORM DELETE-CHECKPOINT
+                CLOSE AuditFile
+                STOP RUN
+            END-IF.
+            IF NumericCandidate > MaxValueLimit
+                OR NumericCandidate < 0 - MaxValueLimit
+                DISPLAY "ARGUMENT OUT OF RANGE AT POSITION "
+                    CurrentIndex
+                MOVE 20 TO RETURN-CODE
+                PERFORM DELETE-CHECKPOINT
+                CLOSE AuditFile
+                STOP RUN
+            END-IF.
+            MOVE NumericCandidate TO ArgInput.
+       SUM-FROM-FILE.
+            OPEN INPUT ValuesFile.
+            MOVE 0 TO CurrentIndex.
+            PERFORM UNTIL END-OF-VALUES-FILE
+                READ ValuesFile
+                    AT END
+                        SET END-OF-VALUES-FILE TO TRUE
+                    NOT AT END
+                        ADD 1 TO CurrentIndex
+                        MOVE ValuesFileRecord TO RawArg
+                        PERFORM VALIDATE-ARG
+                        PERFORM RECORD-AND-ADD
+                END-READ
+            END-PERFORM.
+            MOVE CurrentIndex TO RecordCount.
+            CLOSE ValuesFile.
+       RECORD-AND-ADD.
+            PERFORM WRITE-AUDIT-RECORD.
+            PERFORM ADD-TO-TOTAL.
+       WRITE-AUDIT-RECORD.
+            MOVE SPACES TO AuditRecord.
+            MOVE CurrentIndex TO AUD-INDEX.
+            MOVE ArgInput TO AUD-VALUE.
+            MOVE "ARGS-SUM" TO AUD-PROGRAM.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            WRITE AuditRecord.
+       WRITE-CHECKPOINT.
+            OPEN OUTPUT CheckpointFile.
+            MOVE SPACES TO CheckpointRecord.
+            MOVE ArgIndex TO CKPT-INDEX.
+            MOVE Result TO CKPT-RESULT.
+            MOVE ArgsNumber TO CKPT-ARGSNUM.
+            WRITE CheckpointRecord.
+            IF CheckpointStatus NOT = "00"
+                DISPLAY "WARNING: CHECKPOINT WRITE FAILED, STATUS "
+                    CheckpointStatus
+            END-IF.
+            CLOSE CheckpointFile.
+       DELETE-CHECKPOINT.
+            DELETE FILE CheckpointFile.
+       READ-LIMITS.
+            OPEN INPUT LimitsFile.
+            IF LimitsFileStatus = "00"
+                READ LimitsFile
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        COMPUTE ParsedLimit =
+                            FUNCTION NUMVAL(LimitsRecord)
+                        IF ParsedLimit > 99
+                            MOVE 99 TO MaxArgsLimit
+                        ELSE
+                            MOVE ParsedLimit TO MaxArgsLimit
+                        END-IF
+                        READ LimitsFile
+                            AT END
+                                CONTINUE
+                            NOT AT END
+                                COMPUTE ParsedLimit =
+                                    FUNCTION NUMVAL(LimitsRecord)
+                                IF ParsedLimit > 999
+                                    MOVE 999 TO MaxValueLimit
+                                ELSE
+                                    MOVE ParsedLimit TO MaxValueLimit
+                                END-IF
+                        END-READ
+                END-READ
+                CLOSE LimitsFile
+            END-IF.
+       WRITE-RESULT-FILE.
+            OPEN OUTPUT SumResultFile.
+            MOVE SPACES TO SumResultRecord.
+            MOVE Result TO SRF-RESULT.
+            MOVE RecordCount TO SRF-COUNT.
+            WRITE SumResultRecord.
+            IF SumResultFileStatus NOT = "00"
+                DISPLAY "WARNING: RESULT FILE WRITE FAILED, STATUS "
+                    SumResultFileStatus
+            END-IF.
+            CLOSE SumResultFile.
+       ADD-TO-TOTAL.
+            COMPUTE Result = ArgInput + Result
+                ON SIZE ERROR
+                    DISPLAY "TOTAL EXCEEDS CAPACITY"
+                    MOVE 16 TO RETURN-CODE
+                    PERFORM DELETE-CHECKPOINT
+                    CLOSE AuditFile
+                    STOP RUN
+            END-COMPUTE.
        END PROGRAM ARGS-SUM.
