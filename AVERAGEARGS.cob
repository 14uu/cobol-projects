@@ -1,21 +1,198 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARGS-AVERAGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ValuesFile ASSIGN TO InputFileName
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditFile ASSIGN TO "ARGS-AVERAGE-AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditFileStatus.
+           SELECT AverageResultFile ASSIGN TO "ARGS-AVERAGE-RESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AverageResultFileStatus.
+           SELECT LimitsFile ASSIGN TO "LIMITS.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LimitsFileStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ValuesFile.
+           01 ValuesFileRecord PIC X(20).
+       FD  AuditFile.
+           01 AuditRecord.
+               05 AUD-INDEX PIC 9(5).
+               05 FILLER PIC X.
+               05 AUD-VALUE PIC ----9.99.
+               05 FILLER PIC X.
+               05 AUD-PROGRAM PIC X(12).
+               05 FILLER PIC X.
+               05 AUD-TIMESTAMP PIC X(21).
+       FD  AverageResultFile.
+           01 AverageResultRecord.
+               05 ARF-RESULT PIC 999V99.
+               05 ARF-COUNT PIC 9(5).
+       FD  LimitsFile.
+           01 LimitsRecord PIC X(20).
        WORKING-STORAGE SECTION.
            01 Result PICTURE 999V99.
-           01 ArgInput PICTURE 999.
+           01 ArgInput PICTURE 999V99.
            01 ArgIndex PICTURE 99 VALUE 1.
            01 ArgsNumber PICTURE 99.
+           01 DivisorCount PICTURE 9(5).
+           01 CurrentIndex PICTURE 9(5).
+           01 RawArg PIC X(10).
+           01 NumericCandidate PICTURE S9(7)V99.
+           01 FlagArg PIC X(10).
+           01 InputFileName PIC X(100).
+           01 WS-EOF PIC X VALUE 'N'.
+               88 END-OF-VALUES-FILE VALUE 'Y'.
+           01 AuditFileStatus PIC XX.
+           01 AverageResultFileStatus PIC XX.
+           01 LimitsFileStatus PIC XX.
+           01 MaxArgsLimit PICTURE 99 VALUE 99.
+           01 MaxValueLimit PICTURE 9(5)V99 VALUE 999.99.
+           01 ParsedLimit PICTURE S9(7)V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM READ-LIMITS.
             ACCEPT ArgsNumber FROM ARGUMENT-NUMBER.
-            PERFORM SUM-ARGS ArgsNumber TIMES.
-            COMPUTE Result = Result / ArgsNumber.
+            IF ArgsNumber = 0
+                DISPLAY "NO ARGUMENTS SUPPLIED"
+                MOVE 8 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            IF ArgsNumber > MaxArgsLimit
+                DISPLAY "ARGUMENT COUNT EXCEEDS CONFIGURED LIMIT"
+                MOVE 20 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            OPEN EXTEND AuditFile.
+            IF AuditFileStatus = "35"
+                OPEN OUTPUT AuditFile
+            END-IF.
+            IF ArgsNumber = 2
+                DISPLAY 1 UPON ARGUMENT-NUMBER
+                ACCEPT FlagArg FROM ARGUMENT-VALUE
+                IF FlagArg = "-FILE"
+                    DISPLAY 2 UPON ARGUMENT-NUMBER
+                    ACCEPT InputFileName FROM ARGUMENT-VALUE
+                    PERFORM SUM-FROM-FILE
+                ELSE
+                    MOVE ArgsNumber TO DivisorCount
+                    PERFORM SUM-ARGS ArgsNumber TIMES
+                END-IF
+            ELSE
+                MOVE ArgsNumber TO DivisorCount
+                PERFORM SUM-ARGS ArgsNumber TIMES
+            END-IF.
+            CLOSE AuditFile.
+            IF DivisorCount = 0
+                DISPLAY "NO ARGUMENTS SUPPLIED"
+                MOVE 8 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            COMPUTE Result ROUNDED = Result / DivisorCount.
             DISPLAY Result.
+            PERFORM WRITE-RESULT-FILE.
             STOP RUN.
        SUM-ARGS.
+            MOVE ArgIndex TO CurrentIndex.
             DISPLAY ArgIndex UPON ARGUMENT-NUMBER.
             COMPUTE ArgIndex = ArgIndex + 1.
-            ACCEPT  ArgInput FROM ARGUMENT-VALUE.
-            COMPUTE Result = ArgInput + Result.
+            ACCEPT  RawArg FROM ARGUMENT-VALUE.
+            PERFORM VALIDATE-ARG.
+            PERFORM WRITE-AUDIT-RECORD.
+            COMPUTE Result = ArgInput + Result
+                ON SIZE ERROR
+                    DISPLAY "TOTAL EXCEEDS CAPACITY"
+                    MOVE 16 TO RETURN-CODE
+                    CLOSE AuditFile
+                    STOP RUN
+            END-COMPUTE.
+       VALIDATE-ARG.
+            IF FUNCTION TEST-NUMVAL(RawArg) NOT = 0
+                DISPLAY "INVALID ARGUMENT AT POSITION " CurrentIndex
+                MOVE 20 TO RETURN-CODE
+                CLOSE AuditFile
+                STOP RUN
+            END-IF.
+            COMPUTE NumericCandidate = FUNCTION NUMVAL(RawArg).
+            IF NumericCandidate > MaxValueLimit OR NumericCandidate < 0
+                DISPLAY "ARGUMENT OUT OF RANGE AT POSITION "
+                    CurrentIndex
+                MOVE 20 TO RETURN-CODE
+                CLOSE AuditFile
+                STOP RUN
+            END-IF.
+            MOVE NumericCandidate TO ArgInput.
+       SUM-FROM-FILE.
+            OPEN INPUT ValuesFile.
+            MOVE 0 TO CurrentIndex.
+            MOVE 0 TO DivisorCount.
+            PERFORM UNTIL END-OF-VALUES-FILE
+                READ ValuesFile
+                    AT END
+                        SET END-OF-VALUES-FILE TO TRUE
+                    NOT AT END
+                        ADD 1 TO CurrentIndex
+                        MOVE ValuesFileRecord TO RawArg
+                        PERFORM VALIDATE-ARG
+                        PERFORM WRITE-AUDIT-RECORD
+                        COMPUTE Result = ArgInput + Result
+                            ON SIZE ERROR
+                                DISPLAY "TOTAL EXCEEDS CAPACITY"
+                                MOVE 16 TO RETURN-CODE
+                                CLOSE AuditFile
+                                STOP RUN
+                        END-COMPUTE
+                        ADD 1 TO DivisorCount
+                END-READ
+            END-PERFORM.
+            CLOSE ValuesFile.
+       WRITE-AUDIT-RECORD.
+            MOVE SPACES TO AuditRecord.
+            MOVE CurrentIndex TO AUD-INDEX.
+            MOVE ArgInput TO AUD-VALUE.
+            MOVE "ARGS-AVERAGE" TO AUD-PROGRAM.
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+            WRITE AuditRecord.
+       WRITE-RESULT-FILE.
+            OPEN OUTPUT AverageResultFile.
+            MOVE Result TO ARF-RESULT.
+            MOVE DivisorCount TO ARF-COUNT.
+            WRITE AverageResultRecord.
+            IF AverageResultFileStatus NOT = "00"
+                DISPLAY "WARNING: RESULT FILE WRITE FAILED, STATUS "
+                    AverageResultFileStatus
+            END-IF.
+            CLOSE AverageResultFile.
+       READ-LIMITS.
+            OPEN INPUT LimitsFile.
+            IF LimitsFileStatus = "00"
+                READ LimitsFile
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        COMPUTE ParsedLimit =
+                            FUNCTION NUMVAL(LimitsRecord)
+                        IF ParsedLimit > 99
+                            MOVE 99 TO MaxArgsLimit
+                        ELSE
+                            MOVE ParsedLimit TO MaxArgsLimit
+                        END-IF
+                        READ LimitsFile
+                            AT END
+                                CONTINUE
+                            NOT AT END
+                                COMPUTE ParsedLimit =
+                                    FUNCTION NUMVAL(LimitsRecord)
+                                IF ParsedLimit > 999.99
+                                    MOVE 999.99 TO MaxValueLimit
+                                ELSE
+                                    MOVE ParsedLimit TO MaxValueLimit
+                                END-IF
+                        END-READ
+                END-READ
+                CLOSE LimitsFile
+            END-IF.
        END PROGRAM ARGS-AVERAGE.
