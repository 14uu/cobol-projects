@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-STATS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 Total PICTURE 99999.
+           01 Average PICTURE 999V99.
+           01 EvenCount PICTURE 99.
+           01 OddCount PICTURE 99.
+           01 ArgInput PICTURE 999.
+           01 Res PICTURE 999.
+           01 ArgIndex PICTURE 99 VALUE 1.
+           01 ArgsNumber PICTURE 99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT ArgsNumber FROM ARGUMENT-NUMBER.
+            IF ArgsNumber = 0
+                DISPLAY "NO ARGUMENTS SUPPLIED"
+                MOVE 8 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            PERFORM PROCESS-ARGS ArgsNumber TIMES.
+            COMPUTE Average ROUNDED = Total / ArgsNumber.
+            DISPLAY "DAILY STATISTICS REPORT".
+            DISPLAY "TOTAL:      " Total.
+            DISPLAY "AVERAGE:    " Average.
+            DISPLAY "EVEN COUNT: " EvenCount.
+            DISPLAY "ODD COUNT:  " OddCount.
+            STOP RUN.
+       PROCESS-ARGS.
+            DISPLAY ArgIndex UPON ARGUMENT-NUMBER.
+            COMPUTE ArgIndex = ArgIndex + 1.
+            ACCEPT  ArgInput FROM ARGUMENT-VALUE.
+            COMPUTE Total = ArgInput + Total
+                ON SIZE ERROR
+                    DISPLAY "TOTAL EXCEEDS CAPACITY"
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+            END-COMPUTE.
+            DIVIDE ArgInput BY 2 GIVING Res REMAINDER Res.
+            IF Res = 1
+                ADD 1 TO OddCount
+            ELSE
+                ADD 1 TO EvenCount
+            END-IF.
+       END PROGRAM DAILY-STATS.
